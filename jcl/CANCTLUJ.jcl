@@ -0,0 +1,22 @@
+//CANCTLUJ JOB (ACCTNO),'CANARY CTL UPDATE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Controlled update of the HELLO banner control file. Ops       *
+//* supplies the proposed banner text, environment code and       *
+//* effective date on SYSIN; CANCTLU validates before rewriting   *
+//* CANCTL, so a bad request leaves the running control record    *
+//* untouched.                                                    *
+//*--------------------------------------------------------------*
+//CANCTLU  EXEC PGM=CANCTLU
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//CANCTL   DD DISP=OLD,DSN=PROD.CANARY.CANCTL
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* SYSIN is positional per CANCTLR:                              *
+//*   CANU-BANNER-TEXT         cols  1-60                         *
+//*   CANU-ENVIRONMENT-CODE    cols 61-64                         *
+//*   CANU-EFFECTIVE-DATE      cols 65-72                         *
+//*--------------------------------------------------------------*
+//SYSIN    DD *
+Cutover canary - release 4.7 go-live                        PROD20260901
+/*
