@@ -0,0 +1,48 @@
+//HELLOJOB JOB (ACCTNO),'CANARY STEP',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Lead-off canary step for the nightly batch stream.            *
+//* Jenkins/DBB substitutes the build metadata and expected       *
+//* build tag into the SYSIN card below at promotion time - see   *
+//* the CANPARM copybook for the record layout.                   *
+//*--------------------------------------------------------------*
+//HELLO    EXEC PGM=HELLO
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//CANCTL   DD DISP=SHR,DSN=PROD.CANARY.CANCTL
+//CANLOG   DD DISP=MOD,DSN=PROD.CANARY.RUNLOG
+//CANPERF  DD DISP=MOD,DSN=PROD.CANARY.PERFLOG
+//*--------------------------------------------------------------*
+//* CANCKPT catalogs a new checkpoint generation on every run,    *
+//* pass or fail - HELLO always writes a record into it and       *
+//* stamps CANK-STATUS G or B, so a failing run cannot leave an   *
+//* empty generation that looks like a good restart point.        *
+//* Downstream restart logic must check the latest generation's   *
+//* CANK-STATUS-GOOD, not just that a generation exists.           *
+//*--------------------------------------------------------------*
+//CANCKPT  DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.CANARY.CHECKPOINT(+1)
+//CANINDSN DD DISP=SHR,DSN=PROD.BATCH.INPUT
+//CANVSAM  DD DISP=SHR,DSN=PROD.BATCH.VSAMFILE
+//CANDB2P  DD DISP=SHR,DSN=PROD.CANARY.DB2STAT
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* SYSIN is positional per CANPARM:                              *
+//*   CANP-JOB-NAME            cols   1-  8                       *
+//*   CANP-EXPECTED-BUILD-TAG  cols   9- 48                       *
+//*   CANP-JENKINS-BUILD-NUM   cols  49- 58                       *
+//*   CANP-GIT-COMMIT-SHA      cols  59- 98                       *
+//*   CANP-PROMOTION-TIMESTAMP cols  99-112                       *
+//*   CANP-SLA-THRESHOLD-SECS  cols 113-117                       *
+//* The card below is the shape Jenkins writes at promotion time -*
+//* build tag, build number, commit SHA and timestamp are filled  *
+//* in by the Jenkins job that promotes this load module.         *
+//*--------------------------------------------------------------*
+//* In-stream SYSIN defaults to an 80-byte card image on most     *
+//* z/OS readers, which would silently truncate the git commit    *
+//* SHA, promotion timestamp and SLA threshold (cols 81-117       *
+//* above) - the explicit LRECL/RECFM below preserves the full    *
+//* 117-byte record.                                              *
+//*--------------------------------------------------------------*
+//SYSIN    DD *,LRECL=117,RECFM=FB
+HELLOJOBHELLO-BASELINE-CH105-20260809           00042     5a1b2c3d4e5f6071829304a5b6c7d8e9f020e6f02026080901300000005
+/*
