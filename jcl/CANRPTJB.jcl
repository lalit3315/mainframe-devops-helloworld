@@ -0,0 +1,12 @@
+//CANRPTJB JOB (ACCTNO),'PIPELINE HEALTH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Weekly pipeline-health report - run Friday after the last     *
+//* nightly canary execution. Reads the week's CANLOG accumulated *
+//* by HELLO and writes the one-page summary to REPTOUT.          *
+//*--------------------------------------------------------------*
+//CANRPT   EXEC PGM=CANRPT
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOADLIB
+//CANLOG   DD DISP=SHR,DSN=PROD.CANARY.RUNLOG
+//REPTOUT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
