@@ -0,0 +1,46 @@
+      *===============================================================
+      * CANLOG.cpy
+      *
+      * Record layout for the canary run log (ddname CANLOG).  One
+      * record is written by HELLO at the end of every execution so
+      * the batch stream has a queryable audit trail of canary runs
+      * instead of relying on SYSOUT scraping.
+      *
+      * Maintained alongside HELLO - see CANRPT for the weekly
+      * pipeline-health report that reads this file.
+      *
+      * Carries the Jenkins build number, git commit SHA and
+      * promotion timestamp for the run alongside the result, so the
+      * build provenance travels with the execution record instead
+      * of living only in SYSOUT or source comments that go stale.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - run log record.
+      *   2026-08-09  LK   Added Jenkins build number, git commit SHA
+      *                    and promotion timestamp.
+      *===============================================================
+       01  CANL-LOG-RECORD.
+           05  CANL-JOB-NAME            PIC X(08).
+           05  CANL-RUN-DATE            PIC 9(08).
+           05  CANL-RUN-TIME            PIC 9(08).
+           05  CANL-ENVIRONMENT-CODE    PIC X(04).
+           05  CANL-RETURN-CODE         PIC 9(02).
+           05  CANL-JENKINS-BUILD-NUM   PIC X(10).
+           05  CANL-GIT-COMMIT-SHA      PIC X(40).
+           05  CANL-PROMOTION-TIMESTAMP PIC X(14).
+           05  CANL-CH-MARKERS.
+               10  CANL-CH101-PRESENT   PIC X(01).
+                   88  CANL-CH101-YES   VALUE 'Y'.
+                   88  CANL-CH101-NO    VALUE 'N'.
+               10  CANL-CH102-PRESENT   PIC X(01).
+                   88  CANL-CH102-YES   VALUE 'Y'.
+                   88  CANL-CH102-NO    VALUE 'N'.
+               10  CANL-CH105-PRESENT   PIC X(01).
+                   88  CANL-CH105-YES   VALUE 'Y'.
+                   88  CANL-CH105-NO    VALUE 'N'.
+           05  CANL-BUILD-TAG           PIC X(40).
+           05  CANL-RECONCILE-STATUS    PIC X(01).
+               88  CANL-RECONCILE-OK   VALUE 'Y'.
+               88  CANL-RECONCILE-BAD  VALUE 'N'.
+           05  FILLER                   PIC X(20).
