@@ -0,0 +1,31 @@
+      *===============================================================
+      * CANCKPT.cpy
+      *
+      * Record layout for the HELLO checkpoint record (ddname
+      * CANCKPT).  The JCL points this ddname at the next generation
+      * of a GDG base and catalogs that generation whenever the step
+      * runs, so HELLO writes a record on every run, good or bad, and
+      * stamps CANK-STATUS accordingly - this way an empty generation
+      * can never be mistaken for a valid checkpoint, and operations
+      * can restart the batch window from the first real processing
+      * step only when the most recent generation shows
+      * CANK-STATUS-GOOD.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - checkpoint record.
+      *   2026-08-09  LK   Added CANK-STATUS-BAD and write the record
+      *                    on every run instead of only on RC=00, so
+      *                    a failing run cannot leave an empty GDG
+      *                    generation that looks like a good restart
+      *                    point.
+      *===============================================================
+       01  CANK-CHECKPOINT-RECORD.
+           05  CANK-JOB-NAME            PIC X(08).
+           05  CANK-CHECKPOINT-DATE     PIC 9(08).
+           05  CANK-CHECKPOINT-TIME     PIC 9(08).
+           05  CANK-STEP-NAME           PIC X(08).
+           05  CANK-STATUS              PIC X(01).
+               88  CANK-STATUS-GOOD     VALUE 'G'.
+               88  CANK-STATUS-BAD      VALUE 'B'.
+           05  FILLER                   PIC X(20).
