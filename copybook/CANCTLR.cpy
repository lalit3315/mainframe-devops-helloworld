@@ -0,0 +1,22 @@
+      *===============================================================
+      * CANCTLR.cpy
+      *
+      * Record layout for the persistent HELLO banner control file
+      * (ddname CANCTL).  Holds the text displayed for the CH102
+      * canary message, the target environment and the effective
+      * date of the current message, so ops can change the canary
+      * banner without a recompile.  Rewritten only by the CANCTLU
+      * maintenance utility.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - control record.
+      *===============================================================
+       01  CANC-CONTROL-RECORD.
+           05  CANC-BANNER-TEXT         PIC X(60).
+           05  CANC-ENVIRONMENT-CODE    PIC X(04).
+               88  CANC-ENV-DEV         VALUE 'DEV '.
+               88  CANC-ENV-TEST        VALUE 'TEST'.
+               88  CANC-ENV-PROD        VALUE 'PROD'.
+           05  CANC-EFFECTIVE-DATE      PIC 9(08).
+           05  FILLER                   PIC X(10).
