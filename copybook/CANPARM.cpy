@@ -0,0 +1,25 @@
+      *===============================================================
+      * CANPARM.cpy
+      *
+      * Record layout for the per-run SYSIN parameter record read by
+      * HELLO.  Carries the job name, the Jenkins/DBB build metadata
+      * for this promotion (build number, git commit SHA, promotion
+      * timestamp, expected build tag for reconciliation) and the
+      * configurable elapsed-time SLA threshold - all values that
+      * change per run/per release and so do not belong baked into
+      * the load module.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - build tag only.
+      *   2026-08-09  LK   Added Jenkins build number, git commit SHA,
+      *                    promotion timestamp and SLA threshold.
+      *===============================================================
+       01  CANP-PARM-RECORD.
+           05  CANP-JOB-NAME             PIC X(08).
+           05  CANP-EXPECTED-BUILD-TAG   PIC X(40).
+           05  CANP-JENKINS-BUILD-NUM    PIC X(10).
+           05  CANP-GIT-COMMIT-SHA       PIC X(40).
+           05  CANP-PROMOTION-TIMESTAMP  PIC X(14).
+           05  CANP-SLA-THRESHOLD-SECS   PIC 9(05).
+           05  FILLER                    PIC X(15).
