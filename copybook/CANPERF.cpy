@@ -0,0 +1,23 @@
+      *===============================================================
+      * CANPERF.cpy
+      *
+      * Record layout for the HELLO performance log (ddname CANPERF).
+      * One record is written per run with the start/end time and
+      * computed elapsed seconds, so a slow canary step can be spotted
+      * before it eats into the nightly batch window.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - performance record.
+      *===============================================================
+       01  CANF-PERF-RECORD.
+           05  CANF-JOB-NAME            PIC X(08).
+           05  CANF-RUN-DATE            PIC 9(08).
+           05  CANF-START-TIME          PIC 9(08).
+           05  CANF-END-TIME            PIC 9(08).
+           05  CANF-ELAPSED-SECONDS     PIC 9(07).
+           05  CANF-SLA-THRESHOLD-SECS  PIC 9(05).
+           05  CANF-SLA-EXCEEDED        PIC X(01).
+               88  CANF-SLA-EXCEEDED-YES  VALUE 'Y'.
+               88  CANF-SLA-EXCEEDED-NO   VALUE 'N'.
+           05  FILLER                   PIC X(10).
