@@ -0,0 +1,22 @@
+      *===============================================================
+      * CANCHK.cpy
+      *
+      * LINKAGE record shared by the canary dependency-check
+      * subprograms (CANDB2, CANDSN, CANVSM) and their driver, HELLO.
+      * HELLO stamps CANH-CHECK-NAME before each CALL so the result
+      * can be traced back to the check that produced it; each
+      * subprogram then fills in a status code using the same
+      * 00/04/08 scheme as the job RETURN-CODE and a short message
+      * explaining the result.
+      *---------------------------------------------------------------
+      * DATE-WRITTEN. 2026-08-09.
+      * HISTORY.
+      *   2026-08-09  LK   Initial version - canary check result.
+      *===============================================================
+       01  CANH-CHECK-RESULT.
+           05  CANH-CHECK-NAME          PIC X(08).
+           05  CANH-STATUS-CODE         PIC 9(02).
+               88  CANH-STATUS-OK       VALUE 00.
+               88  CANH-STATUS-WARNING  VALUE 04.
+               88  CANH-STATUS-FAILED   VALUE 08.
+           05  CANH-STATUS-MESSAGE      PIC X(60).
