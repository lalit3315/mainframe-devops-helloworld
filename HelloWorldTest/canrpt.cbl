@@ -0,0 +1,289 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CANRPT.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* Weekly pipeline-health report.
+000900*
+001000* Reads the CANLOG canary run log accumulated by HELLO across
+001100* the week (ddname CANLOG, DISP=SHR) and writes a one-page
+001200* summary to ddname REPTOUT - runs by environment, pass/fail
+001300* counts by RETURN-CODE, and any build reconciliation
+001400* mismatches - so pipeline health can be handed to management
+001500* without manually tallying SYSOUT snippets.
+001600*---------------------------------------------------------------
+001700* MODIFICATION HISTORY
+001800*   DATE        INIT  DESCRIPTION
+001900*   ----------  ----  ------------------------------------------
+002000*   2026-08-09  LK    Initial version.
+002100*   2026-08-09  LK    Check FILE STATUS on the CANLOG/REPTOUT
+002200*                     OPENs, the CANLOG READ and every REPTOUT
+002300*                     WRITE instead of ignoring it, escalating
+002400*                     to RETURN-CODE 8 on any I/O failure.
+002500*===============================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CANLOG-FILE ASSIGN TO "CANLOG"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WK-CANLOG-STATUS.
+003200
+003300     SELECT CANRPT-FILE ASSIGN TO "REPTOUT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WK-CANRPT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  CANLOG-FILE
+004000     RECORDING MODE IS F.
+004100     COPY CANLOG.
+004200
+004300 FD  CANRPT-FILE
+004400     RECORDING MODE IS F.
+004500 01  CANRPT-LINE              PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800*---------------------------------------------------------------
+004900* File status switches
+005000*---------------------------------------------------------------
+005100 77  WK-CANLOG-STATUS         PIC X(02) VALUE SPACES.
+005200 77  WK-CANRPT-STATUS         PIC X(02) VALUE SPACES.
+005300 77  WK-END-OF-LOG-SW         PIC X(01) VALUE 'N'.
+005400     88  WK-END-OF-LOG        VALUE 'Y'.
+005500 77  WK-ABORT-SW              PIC X(01) VALUE 'N'.
+005600     88  WK-ABORT-YES         VALUE 'Y'.
+005700
+005800*---------------------------------------------------------------
+005900* Tally counters
+006000*---------------------------------------------------------------
+006100 77  WK-TOTAL-RUNS            PIC 9(07) COMP VALUE ZERO.
+006200 77  WK-PASS-COUNT            PIC 9(07) COMP VALUE ZERO.
+006300 77  WK-WARNING-COUNT         PIC 9(07) COMP VALUE ZERO.
+006400 77  WK-ABORT-COUNT           PIC 9(07) COMP VALUE ZERO.
+006500 77  WK-MISMATCH-COUNT        PIC 9(07) COMP VALUE ZERO.
+006600
+006700 01  WK-ENV-TABLE VALUE SPACES.
+006800     05  WK-ENV-ENTRY         OCCURS 4 TIMES
+006900                              INDEXED BY WK-ENV-IDX.
+007000         10  WK-ENV-CODE      PIC X(04).
+007100         10  WK-ENV-COUNT     PIC 9(07) COMP.
+007200 77  WK-ENV-USED              PIC 9(02) COMP VALUE ZERO.
+007300
+007400*---------------------------------------------------------------
+007500* Report line work areas
+007600*---------------------------------------------------------------
+007700 01  WK-REPORT-LINE.
+007800     05  WK-RPT-LABEL         PIC X(40).
+007900     05  WK-RPT-VALUE         PIC ZZZ,ZZ9.
+008000
+008100 PROCEDURE DIVISION.
+008200*===============================================================
+008300* 0000-MAINLINE
+008400*===============================================================
+008500 0000-MAINLINE.
+008600     PERFORM 1000-INITIALIZE   THRU 1000-EXIT
+008700     PERFORM 2000-PROCESS-LOG  THRU 2000-EXIT
+008800         UNTIL WK-END-OF-LOG
+008900     IF NOT WK-ABORT-YES
+009000         PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+009100     END-IF
+009200     PERFORM 9999-TERMINATE    THRU 9999-EXIT
+009300     STOP RUN.
+009400
+009500*===============================================================
+009600* 1000-INITIALIZE - open CANLOG and REPTOUT; either failing is
+009700* a hard abort, since there is nothing to report on without them.
+009800*===============================================================
+009900 1000-INITIALIZE.
+010000     OPEN INPUT CANLOG-FILE
+010100     IF WK-CANLOG-STATUS NOT = '00'
+010200         SET WK-ABORT-YES  TO TRUE
+010300         SET WK-END-OF-LOG TO TRUE
+010400         DISPLAY "CANRPT - unable to open CANLOG, status "
+010500             WK-CANLOG-STATUS
+010600     END-IF
+010700     OPEN OUTPUT CANRPT-FILE
+010800     IF WK-CANRPT-STATUS NOT = '00'
+010900         SET WK-ABORT-YES  TO TRUE
+011000         SET WK-END-OF-LOG TO TRUE
+011100         DISPLAY "CANRPT - unable to open REPTOUT, status "
+011200             WK-CANRPT-STATUS
+011300     END-IF.
+011400 1000-EXIT.
+011500     EXIT.
+011600
+011700*===============================================================
+011800* 2000-PROCESS-LOG - read one CANLOG record and tally it.
+011900*===============================================================
+012000 2000-PROCESS-LOG.
+012100     READ CANLOG-FILE
+012200         AT END
+012300             SET WK-END-OF-LOG TO TRUE
+012400         NOT AT END
+012500             IF WK-CANLOG-STATUS = '00'
+012600                 PERFORM 2100-TALLY-RECORD THRU 2100-EXIT
+012700             ELSE
+012800                 SET WK-ABORT-YES  TO TRUE
+012900                 SET WK-END-OF-LOG TO TRUE
+013000                 DISPLAY "CANRPT - CANLOG read error, status "
+013100                     WK-CANLOG-STATUS
+013200             END-IF
+013300     END-READ.
+013400 2000-EXIT.
+013500     EXIT.
+013600
+013700*===============================================================
+013800* 2100-TALLY-RECORD
+013900*===============================================================
+014000 2100-TALLY-RECORD.
+014100     ADD 1 TO WK-TOTAL-RUNS
+014200     EVALUATE CANL-RETURN-CODE
+014300         WHEN ZERO
+014400             ADD 1 TO WK-PASS-COUNT
+014500         WHEN 4
+014600             ADD 1 TO WK-WARNING-COUNT
+014700         WHEN OTHER
+014800             ADD 1 TO WK-ABORT-COUNT
+014900     END-EVALUATE
+015000     IF CANL-RECONCILE-BAD
+015100         ADD 1 TO WK-MISMATCH-COUNT
+015200     END-IF
+015300     PERFORM 2200-TALLY-ENVIRONMENT THRU 2200-EXIT.
+015400 2100-EXIT.
+015500     EXIT.
+015600
+015700*===============================================================
+015800* 2200-TALLY-ENVIRONMENT - find or add this run's environment
+015900* code in the environment tally table.
+016000*===============================================================
+016100 2200-TALLY-ENVIRONMENT.
+016200     SET WK-ENV-IDX TO 1
+016300     SEARCH WK-ENV-ENTRY
+016400         AT END
+016500             PERFORM 2210-ADD-ENVIRONMENT THRU 2210-EXIT
+016600         WHEN WK-ENV-CODE (WK-ENV-IDX) = CANL-ENVIRONMENT-CODE
+016700             ADD 1 TO WK-ENV-COUNT (WK-ENV-IDX)
+016800     END-SEARCH.
+016900 2200-EXIT.
+017000     EXIT.
+017100
+017200*===============================================================
+017300* 2210-ADD-ENVIRONMENT - new environment code, add a new entry
+017400* if the table still has room.
+017500*===============================================================
+017600 2210-ADD-ENVIRONMENT.
+017700     IF WK-ENV-USED < 4
+017800         ADD 1 TO WK-ENV-USED
+017900         SET WK-ENV-IDX TO WK-ENV-USED
+018000         MOVE CANL-ENVIRONMENT-CODE TO WK-ENV-CODE (WK-ENV-IDX)
+018100         MOVE 1 TO WK-ENV-COUNT (WK-ENV-IDX)
+018200     END-IF.
+018300 2210-EXIT.
+018400     EXIT.
+018500
+018600*===============================================================
+018700* 3000-WRITE-REPORT - one-page pipeline-health summary.
+018800*===============================================================
+018900 3000-WRITE-REPORT.
+019000     MOVE SPACES TO CANRPT-LINE
+019100     MOVE 'WEEKLY PIPELINE-HEALTH REPORT - HELLO CANARY'
+019200         TO CANRPT-LINE
+019300     WRITE CANRPT-LINE
+019400     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT
+019500     MOVE SPACES TO CANRPT-LINE
+019600     WRITE CANRPT-LINE
+019700     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT
+019800
+019900     MOVE 'Total canary runs' TO WK-RPT-LABEL
+020000     MOVE WK-TOTAL-RUNS      TO WK-RPT-VALUE
+020100     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT
+020200
+020300     MOVE 'Passing runs (RC=00)' TO WK-RPT-LABEL
+020400     MOVE WK-PASS-COUNT         TO WK-RPT-VALUE
+020500     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT
+020600
+020700     MOVE 'Warning runs (RC=04)' TO WK-RPT-LABEL
+020800     MOVE WK-WARNING-COUNT      TO WK-RPT-VALUE
+020900     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT
+021000
+021100     MOVE 'Abort runs (RC=08)' TO WK-RPT-LABEL
+021200     MOVE WK-ABORT-COUNT      TO WK-RPT-VALUE
+021300     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT
+021400
+021500     MOVE 'Build reconciliation mismatches' TO WK-RPT-LABEL
+021600     MOVE WK-MISMATCH-COUNT               TO WK-RPT-VALUE
+021700     PERFORM 3100-WRITE-COUNT-LINE THRU 3100-EXIT
+021800
+021900     MOVE SPACES TO CANRPT-LINE
+022000     WRITE CANRPT-LINE
+022100     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT
+022200     MOVE 'Runs by environment:' TO CANRPT-LINE
+022300     WRITE CANRPT-LINE
+022400     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT
+022500     PERFORM 3200-WRITE-ENV-LINE THRU 3200-EXIT
+022600         VARYING WK-ENV-IDX FROM 1 BY 1
+022700         UNTIL WK-ENV-IDX > WK-ENV-USED.
+022800 3000-EXIT.
+022900     EXIT.
+023000
+023100*===============================================================
+023200* 3050-CHECK-CANRPT-STATUS - REPTOUT is SYSOUT in production,
+023300* but still checked so a genuine write failure is reported as
+023400* RETURN-CODE 8 instead of being silently swallowed.
+023500*===============================================================
+023600 3050-CHECK-CANRPT-STATUS.
+023700     IF WK-CANRPT-STATUS NOT = '00'
+023800         SET WK-ABORT-YES TO TRUE
+023900         DISPLAY "CANRPT - REPTOUT write error, status "
+024000             WK-CANRPT-STATUS
+024100     END-IF.
+024200 3050-EXIT.
+024300     EXIT.
+024400
+024500*===============================================================
+024600* 3100-WRITE-COUNT-LINE
+024700*===============================================================
+024800 3100-WRITE-COUNT-LINE.
+024900     MOVE SPACES TO CANRPT-LINE
+025000     STRING WK-RPT-LABEL DELIMITED BY SIZE
+025100         ": " DELIMITED BY SIZE
+025200         WK-RPT-VALUE DELIMITED BY SIZE
+025300         INTO CANRPT-LINE
+025400     END-STRING
+025500     WRITE CANRPT-LINE
+025600     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT.
+025700 3100-EXIT.
+025800     EXIT.
+025900
+026000*===============================================================
+026100* 3200-WRITE-ENV-LINE
+026200*===============================================================
+026300 3200-WRITE-ENV-LINE.
+026400     MOVE SPACES TO CANRPT-LINE
+026500     MOVE WK-ENV-COUNT (WK-ENV-IDX) TO WK-RPT-VALUE
+026600     STRING "  " DELIMITED BY SIZE
+026700         WK-ENV-CODE (WK-ENV-IDX) DELIMITED BY SIZE
+026800         ": " DELIMITED BY SIZE
+026900         WK-RPT-VALUE DELIMITED BY SIZE
+027000         INTO CANRPT-LINE
+027100     END-STRING
+027200     WRITE CANRPT-LINE
+027300     PERFORM 3050-CHECK-CANRPT-STATUS THRU 3050-EXIT.
+027400 3200-EXIT.
+027500     EXIT.
+027600
+027700*===============================================================
+027800* 9999-TERMINATE
+027900*===============================================================
+028000 9999-TERMINATE.
+028100     CLOSE CANLOG-FILE
+028200     CLOSE CANRPT-FILE
+028300     IF WK-ABORT-YES
+028400         MOVE 8 TO RETURN-CODE
+028500     ELSE
+028600         MOVE ZERO TO RETURN-CODE
+028700     END-IF.
+028800 9999-EXIT.
+028900     EXIT.
