@@ -0,0 +1,58 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CANVSM.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* Canary dependency check - required VSAM file available.
+000900* CALLed by HELLO as part of the pipeline-verification
+001000* subsystem.  Attempts to OPEN INPUT the VSAM KSDS assigned to
+001100* ddname CANVSAM; a successful open (and close) means the
+001200* batch window's VSAM dependency is available.
+001300*---------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   DATE        INIT  DESCRIPTION
+001600*   ----------  ----  ------------------------------------------
+001700*   2026-08-09  LK    Initial version.
+001800*===============================================================
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CANVSM-FILE ASSIGN TO "CANVSAM"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS RANDOM
+002500         RECORD KEY IS CANVSM-KEY
+002600         FILE STATUS IS WK-CANVSM-STATUS.
+002700
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  CANVSM-FILE
+003100     RECORDING MODE IS F.
+003200 01  CANVSM-REC.
+003300     05  CANVSM-KEY           PIC X(08).
+003400     05  FILLER               PIC X(72).
+003500
+003600 WORKING-STORAGE SECTION.
+003700 77  WK-CANVSM-STATUS         PIC X(02) VALUE SPACES.
+003800
+003900 LINKAGE SECTION.
+004000     COPY CANCHK.
+004100
+004200 PROCEDURE DIVISION USING CANH-CHECK-RESULT.
+004300*===============================================================
+004400* 0000-MAINLINE
+004500*===============================================================
+004600 0000-MAINLINE.
+004700     OPEN INPUT CANVSM-FILE
+004800     IF WK-CANVSM-STATUS = '00'
+004900         CLOSE CANVSM-FILE
+005000         MOVE 00 TO CANH-STATUS-CODE
+005100         MOVE 'VSAM file CANVSAM is available'
+005200             TO CANH-STATUS-MESSAGE
+005300     ELSE
+005400         MOVE 08 TO CANH-STATUS-CODE
+005500         MOVE 'required VSAM file CANVSAM is unavailable'
+005600             TO CANH-STATUS-MESSAGE
+005700     END-IF
+005800     GOBACK.
