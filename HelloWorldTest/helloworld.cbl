@@ -1,23 +1,513 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     HELLO.
-      *First program by lalit kapila to test
-      *DBB working
-      *compile COBOL program using DBB, Git and jenkins
-       PROCEDURE DIVISION.
-           DISPLAY "Hello world!".
-           DISPLAY "Lalit has done it".
-      *CH105 Changes Start
-           DISPLAY "Demo Line Number# 1 Added".
-           DISPLAY "Demo Line Number# 2 Added".
-           DISPLAY "Demo Line Number# 3 Added".
-           DISPLAY "Demo Line Number# 4 Added".
-           DISPLAY "Demo Line Number# 5 Added".
-      *CH105 Changes End
-
-      *CH101 below line 3 commented
-      *    DISPLAY "Line Number# 3 Added".
-           DISPLAY "Line Number# 4 Added".
-           DISPLAY "Test Rocket Git ASCII to EBCDIC".
-      *CH102 comment live demo v0.1
-           DISPLAY "Test run before DEMO on 18 May".
-           STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLO.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   UNKNOWN.
+000600 DATE-COMPILED.
+000700*First program by lalit kapila to test
+000800*DBB working
+000900*compile COBOL program using DBB, Git and jenkins
+001000*---------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200*   DATE        INIT  DESCRIPTION
+001300*   ----------  ----  ------------------------------------------
+001400*   2026-08-09  LK    CH105 - demo lines 1-5 added.
+001500*   2026-08-09  LK    CH101 - removed stray "Line Number# 3".
+001600*   2026-08-09  LK    CH102 - live comment demo banner line.
+001700*   2026-08-09  LK    CANLOG - write one run-log record per
+001800*                     execution (job name, timestamp, RC, which
+001900*                     CH-marker blocks are present in this load
+002000*                     module).
+002100*   2026-08-09  LK    CANCTL - CH102 banner line is now driven
+002200*                     by the CANCTL control record (banner text,
+002300*                     environment code, effective date) instead
+002400*                     of a hardcoded literal.
+002500*   2026-08-09  LK    RETURN-CODE scheme added - 00 normal,
+002600*                     04 warning, 08 abort - so downstream JCL
+002700*                     steps can COND= around a bad canary run.
+002800*   2026-08-09  LK    Build-identity reconciliation added -
+002900*                     compares CANP-EXPECTED-BUILD-TAG (SYSIN,
+003000*                     from the Jenkins job) to the build tag
+003100*                     baked into this load module.
+003200*   2026-08-09  LK    Checkpoint record added - written to the
+003300*                     next CANCKPT GDG generation on every run.
+003500*   2026-08-09  LK    SYSIN parm record widened to carry the
+003600*                     Jenkins build number, git commit SHA and
+003700*                     promotion timestamp forward with the run
+003800*                     instead of leaving that only in comments;
+003810*                     CANLOG now carries the same three fields
+003820*                     so the build provenance travels with the
+003830*                     run-log record too.
+003900*   2026-08-09  LK    Performance log added - start/end time,
+004000*                     elapsed seconds, SLA warning DISPLAY.
+004100*   2026-08-09  LK    Expanded into a pipeline-verification
+004200*                     driver - calls CANDSN/CANVSM/CANDB2 and
+004300*                     rolls their status into the overall RC.
+004310*   2026-08-09  LK    Checkpoint now written on every run (good
+004320*                     or bad, via CANK-STATUS) instead of only
+004330*                     on RETURN-CODE 00, since the JCL catalogs
+004340*                     the GDG generation regardless; write
+004350*                     failures on CANLOG/CANPERF/CANCKPT now
+004360*                     escalate RETURN-CODE instead of being
+004370*                     silently swallowed; reject a non-numeric
+004380*                     CANP-SLA-THRESHOLD-SECS instead of trusting
+004390*                     it.
+004391*   2026-08-09  LK    6000-MEASURE-ELAPSED now decomposes the
+004392*                     HHMMSShh start/end times into HH/MM/SS
+004393*                     subfields via REDEFINES and adds them
+004394*                     directly, instead of chaining division in
+004395*                     one COMPUTE, which left fractional minutes
+004396*                     and seconds folded into the hours term;
+004397*                     the banner now also DISPLAYs the active
+004398*                     control record's effective date.
+004400*===============================================================
+004500 ENVIRONMENT DIVISION.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT CANPARM-FILE ASSIGN TO "SYSIN"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS HW-CANPARM-STATUS.
+005400
+005500     SELECT CANCTL-FILE ASSIGN TO "CANCTL"
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS HW-CANCTL-STATUS.
+005800
+005900     SELECT CANLOG-FILE ASSIGN TO "CANLOG"
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS HW-CANLOG-STATUS.
+006200
+006300     SELECT CANPERF-FILE ASSIGN TO "CANPERF"
+006400         ORGANIZATION IS LINE SEQUENTIAL
+006500         FILE STATUS IS HW-CANPERF-STATUS.
+006600
+006700     SELECT CANCKPT-FILE ASSIGN TO "CANCKPT"
+006800         ORGANIZATION IS LINE SEQUENTIAL
+006900         FILE STATUS IS HW-CANCKPT-STATUS.
+007000
+007100 DATA DIVISION.
+007200 FILE SECTION.
+007300 FD  CANPARM-FILE
+007400     RECORDING MODE IS F.
+007600     COPY CANPARM.
+007700
+007800 FD  CANCTL-FILE
+007900     RECORDING MODE IS F.
+008100     COPY CANCTLR.
+008200
+008300 FD  CANLOG-FILE
+008400     RECORDING MODE IS F.
+008600     COPY CANLOG.
+008700
+008800 FD  CANPERF-FILE
+008900     RECORDING MODE IS F.
+009100     COPY CANPERF.
+009200
+009300 FD  CANCKPT-FILE
+009400     RECORDING MODE IS F.
+009600     COPY CANCKPT.
+009700
+009800 WORKING-STORAGE SECTION.
+009900*---------------------------------------------------------------
+010000* File status and switches
+010100*---------------------------------------------------------------
+010200 77  HW-CANPARM-STATUS        PIC X(02) VALUE SPACES.
+010300 77  HW-CANCTL-STATUS         PIC X(02) VALUE SPACES.
+010400 77  HW-CANLOG-STATUS         PIC X(02) VALUE SPACES.
+010500 77  HW-CANPERF-STATUS        PIC X(02) VALUE SPACES.
+010600 77  HW-CANCKPT-STATUS        PIC X(02) VALUE SPACES.
+010700
+010800 77  HW-CANPARM-AVAIL-SW      PIC X(01) VALUE 'N'.
+010900     88  HW-CANPARM-AVAIL     VALUE 'Y'.
+011000 77  HW-CANCTL-AVAIL-SW       PIC X(01) VALUE 'N'.
+011100     88  HW-CANCTL-AVAIL      VALUE 'Y'.
+011200
+011300*---------------------------------------------------------------
+011400* This load module's build identity and CH-marker makeup.
+011500* Update HW-MODULE-BUILD-TAG on every promotion so it matches
+011600* the tag Jenkins passes back in as CANP-EXPECTED-BUILD-TAG.
+011700*---------------------------------------------------------------
+011800 77  HW-MODULE-BUILD-TAG      PIC X(40) VALUE
+011900     'HELLO-BASELINE-CH105-20260809'.
+012000 77  HW-CH101-PRESENT-SW      PIC X(01) VALUE 'N'.
+012100 77  HW-CH102-PRESENT-SW      PIC X(01) VALUE 'Y'.
+012200 77  HW-CH105-PRESENT-SW      PIC X(01) VALUE 'Y'.
+012300
+012400*---------------------------------------------------------------
+012500* Default banner values, used when CANCTL cannot be opened so
+012600* the canary still runs and still says something meaningful.
+012700*---------------------------------------------------------------
+012800 77  HW-DEFAULT-BANNER        PIC X(60) VALUE
+012900     'Test run before DEMO on 18 May'.
+013000 77  HW-DEFAULT-ENVIRONMENT   PIC X(04) VALUE 'DEV '.
+013100
+013200*---------------------------------------------------------------
+013300* Return code scheme:  00 normal, 04 warning, 08 abort.
+013400*---------------------------------------------------------------
+013500 77  HW-RETURN-CODE           PIC 9(02) VALUE ZERO.
+013600 77  HW-WARNING-SW            PIC X(01) VALUE 'N'.
+013700     88  HW-WARNING-YES       VALUE 'Y'.
+013800 77  HW-ABORT-SW              PIC X(01) VALUE 'N'.
+013900     88  HW-ABORT-YES         VALUE 'Y'.
+014000
+014100*---------------------------------------------------------------
+014200* Date/time and elapsed-run-time capture.  HW-START-TIME and
+014210* HW-END-TIME are HHMMSShh from ACCEPT FROM TIME; the REDEFINES
+014220* groups below break each into integer HH/MM/SS subfields so
+014230* 6000-MEASURE-ELAPSED can compute whole seconds directly
+014240* instead of chaining division inside one COMPUTE (COBOL does
+014250* not truncate intermediate results, only the final store, so
+014260* dividing HHMMSShh by 1000000 in-line keeps the fractional
+014270* minutes/seconds folded into the "hours" term).
+014300*---------------------------------------------------------------
+014400 77  HW-RUN-DATE              PIC 9(08).
+014410 01  HW-START-TIME            PIC 9(08).
+014420 01  HW-START-TIME-PARTS REDEFINES HW-START-TIME.
+014430     05  HW-START-HH          PIC 9(02).
+014440     05  HW-START-MM          PIC 9(02).
+014450     05  HW-START-SS          PIC 9(02).
+014460     05  HW-START-HS          PIC 9(02).
+014470 01  HW-END-TIME              PIC 9(08).
+014480 01  HW-END-TIME-PARTS REDEFINES HW-END-TIME.
+014490     05  HW-END-HH            PIC 9(02).
+014500     05  HW-END-MM            PIC 9(02).
+014510     05  HW-END-SS            PIC 9(02).
+014520     05  HW-END-HS            PIC 9(02).
+014700 77  HW-START-SECONDS         PIC 9(07) COMP.
+014800 77  HW-END-SECONDS           PIC 9(07) COMP.
+014900 77  HW-ELAPSED-SECONDS       PIC 9(07) COMP.
+015000 77  HW-SLA-THRESHOLD-SECS    PIC 9(05) VALUE 5.
+015100
+015200*---------------------------------------------------------------
+015300* Canary dependency-check results returned by CANDSN/CANVSM/
+015350* CANDB2.
+015400*---------------------------------------------------------------
+015600     COPY CANCHK.
+015700
+015800 PROCEDURE DIVISION.
+015900*===============================================================
+016000* 0000-MAINLINE
+016100*===============================================================
+016200 0000-MAINLINE.
+016300     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+016400     PERFORM 2000-READ-PARM        THRU 2000-EXIT
+016500     PERFORM 2100-READ-CONTROL     THRU 2100-EXIT
+016600     PERFORM 3000-DISPLAY-BANNER   THRU 3000-EXIT
+016700     PERFORM 4000-RECONCILE-BUILD  THRU 4000-EXIT
+016800     PERFORM 5000-RUN-CANARY-CHECKS THRU 5000-EXIT
+016900     PERFORM 6000-MEASURE-ELAPSED  THRU 6000-EXIT
+016950     PERFORM 6500-RESOLVE-RC       THRU 6500-EXIT
+017000     PERFORM 7000-WRITE-RUNLOG     THRU 7000-EXIT
+017100     PERFORM 7100-WRITE-PERFLOG    THRU 7100-EXIT
+017200     PERFORM 7200-WRITE-CHECKPOINT THRU 7200-EXIT
+017300     PERFORM 9999-TERMINATE        THRU 9999-EXIT
+017400     STOP RUN.
+017500
+017600*===============================================================
+017700* 1000-INITIALIZE - capture start time, set defaults
+017800*===============================================================
+017900 1000-INITIALIZE.
+018000     ACCEPT HW-RUN-DATE   FROM DATE YYYYMMDD
+018100     ACCEPT HW-START-TIME FROM TIME
+018200     MOVE HW-DEFAULT-BANNER      TO CANC-BANNER-TEXT
+018300     MOVE HW-DEFAULT-ENVIRONMENT TO CANC-ENVIRONMENT-CODE
+018400     MOVE HW-RUN-DATE            TO CANC-EFFECTIVE-DATE
+018500     MOVE SPACES                 TO CANP-PARM-RECORD
+018600     MOVE ZERO                   TO HW-RETURN-CODE.
+018700 1000-EXIT.
+018800     EXIT.
+018900
+019000*===============================================================
+019100* 2000-READ-PARM - read the SYSIN parm record (job name, build
+019200* metadata from Jenkins/DBB, SLA threshold).  Absence of SYSIN
+019300* is tolerated - the canary still runs with defaults.
+019400*===============================================================
+019500 2000-READ-PARM.
+019600     OPEN INPUT CANPARM-FILE
+019700     IF HW-CANPARM-STATUS = '00'
+019800         READ CANPARM-FILE INTO CANP-PARM-RECORD
+019900         IF HW-CANPARM-STATUS = '00'
+020000             SET HW-CANPARM-AVAIL TO TRUE
+020100             IF CANP-SLA-THRESHOLD-SECS IS NUMERIC
+020110                 AND CANP-SLA-THRESHOLD-SECS > ZERO
+020150                 MOVE CANP-SLA-THRESHOLD-SECS
+020160                     TO HW-SLA-THRESHOLD-SECS
+020300             END-IF
+020400         END-IF
+020500         CLOSE CANPARM-FILE
+020600     END-IF.
+020700 2000-EXIT.
+020800     EXIT.
+020900
+021000*===============================================================
+021100* 2100-READ-CONTROL - read the persistent CANCTL control record
+021200* that supplies the CH102 banner text, target environment and
+021300* effective date.  Maintained by the CANCTLU utility.  Absence
+021400* of CANCTL is tolerated - the hardcoded defaults apply.
+021500*===============================================================
+021600 2100-READ-CONTROL.
+021700     OPEN INPUT CANCTL-FILE
+021800     IF HW-CANCTL-STATUS = '00'
+021900         READ CANCTL-FILE INTO CANC-CONTROL-RECORD
+022000         IF HW-CANCTL-STATUS = '00'
+022100             SET HW-CANCTL-AVAIL TO TRUE
+022200         END-IF
+022300         CLOSE CANCTL-FILE
+022400     END-IF.
+022500 2100-EXIT.
+022600     EXIT.
+022700
+022800*===============================================================
+022900* 3000-DISPLAY-BANNER - unchanged legacy canary lines, plus the
+023000* CH102 line now driven from the control record.
+023100*===============================================================
+023200 3000-DISPLAY-BANNER.
+023300     DISPLAY "Hello world!".
+023400     DISPLAY "Lalit has done it".
+023500*CH105 Changes Start
+023600     DISPLAY "Demo Line Number# 1 Added".
+023700     DISPLAY "Demo Line Number# 2 Added".
+023800     DISPLAY "Demo Line Number# 3 Added".
+023900     DISPLAY "Demo Line Number# 4 Added".
+024000     DISPLAY "Demo Line Number# 5 Added".
+024100*CH105 Changes End
+024200
+024300*CH101 below line 3 commented
+024400*    DISPLAY "Line Number# 3 Added".
+024500     DISPLAY "Line Number# 4 Added".
+024600     DISPLAY "Test Rocket Git ASCII to EBCDIC".
+024700*CH102 comment live demo v0.1 - banner text now comes from the
+024800*CANCTL control record (see CANCTLR copybook / CANCTLU utility)
+024900*so ops can change it without a recompile.
+025000     DISPLAY CANC-BANNER-TEXT
+025050     DISPLAY "Effective date......: " CANC-EFFECTIVE-DATE
+025100     DISPLAY "Target environment: " CANC-ENVIRONMENT-CODE
+025200     IF HW-CANPARM-AVAIL
+025300         DISPLAY "Jenkins build number: " CANP-JENKINS-BUILD-NUM
+025400         DISPLAY "Git commit SHA.......: " CANP-GIT-COMMIT-SHA
+025500         DISPLAY "Promotion timestamp..: "
+025550             CANP-PROMOTION-TIMESTAMP
+025600     END-IF.
+025700 3000-EXIT.
+025800     EXIT.
+025900
+026000*===============================================================
+026100* 4000-RECONCILE-BUILD - compare the expected build tag passed
+026200* in via SYSIN (from the Jenkins job) against the build tag
+026300* baked into this load module.  A mismatch means a stale load
+026400* module is sitting in the library after a botched promotion.
+026500*===============================================================
+026600 4000-RECONCILE-BUILD.
+026700     MOVE 'Y' TO CANL-RECONCILE-STATUS
+026800     IF HW-CANPARM-AVAIL
+026900         IF CANP-EXPECTED-BUILD-TAG NOT = SPACES
+027000             IF CANP-EXPECTED-BUILD-TAG NOT = HW-MODULE-BUILD-TAG
+027100                 MOVE 'N' TO CANL-RECONCILE-STATUS
+027200                 SET HW-ABORT-YES TO TRUE
+027300                 DISPLAY "** BUILD MISMATCH ** expected "
+027400                     CANP-EXPECTED-BUILD-TAG
+027500                     " but running " HW-MODULE-BUILD-TAG
+027600             END-IF
+027700         END-IF
+027800     END-IF.
+027900 4000-EXIT.
+028000     EXIT.
+028100
+028200*===============================================================
+028300* 5000-RUN-CANARY-CHECKS - drive the dependency canary
+028400* subprograms (one per batch-window precondition) and roll
+028500* their status into the overall RETURN-CODE.
+028600*===============================================================
+028700 5000-RUN-CANARY-CHECKS.
+029000     MOVE 'CANDSN'  TO CANH-CHECK-NAME
+029100     CALL 'CANDSN' USING CANH-CHECK-RESULT
+029200     PERFORM 5200-EVALUATE-CHECK THRU 5200-EXIT
+029300
+029400     MOVE 'CANVSM'  TO CANH-CHECK-NAME
+029500     CALL 'CANVSM' USING CANH-CHECK-RESULT
+029600     PERFORM 5200-EVALUATE-CHECK THRU 5200-EXIT
+029700
+029800     MOVE 'CANDB2'  TO CANH-CHECK-NAME
+029900     CALL 'CANDB2' USING CANH-CHECK-RESULT
+030000     PERFORM 5200-EVALUATE-CHECK THRU 5200-EXIT.
+030100 5000-EXIT.
+030200     EXIT.
+030800
+030900*===============================================================
+031000* 5200-EVALUATE-CHECK - DISPLAY the result of the check just
+031100* called and escalate HW-WARNING-SW / HW-ABORT-SW accordingly.
+031200*===============================================================
+031300 5200-EVALUATE-CHECK.
+031400     DISPLAY "Canary check " CANH-CHECK-NAME ": "
+031500         CANH-STATUS-CODE " - " CANH-STATUS-MESSAGE
+031600     EVALUATE TRUE
+031700         WHEN CANH-STATUS-FAILED
+031800             SET HW-ABORT-YES TO TRUE
+031900         WHEN CANH-STATUS-WARNING
+032000             SET HW-WARNING-YES TO TRUE
+032100         WHEN OTHER
+032200             CONTINUE
+032300     END-EVALUATE.
+032400 5200-EXIT.
+032500     EXIT.
+032600
+032700*===============================================================
+032800* 6000-MEASURE-ELAPSED - capture end time and compute elapsed
+032900* seconds; DISPLAY a warning if the configured SLA is exceeded.
+033000*===============================================================
+033100 6000-MEASURE-ELAPSED.
+033200     ACCEPT HW-END-TIME FROM TIME
+033300     COMPUTE HW-START-SECONDS =
+033400         HW-START-HH * 3600 + HW-START-MM * 60 + HW-START-SS
+033700     COMPUTE HW-END-SECONDS =
+033800         HW-END-HH * 3600 + HW-END-MM * 60 + HW-END-SS
+034100     IF HW-END-SECONDS >= HW-START-SECONDS
+034200         COMPUTE HW-ELAPSED-SECONDS =
+034300             HW-END-SECONDS - HW-START-SECONDS
+034400     ELSE
+034500         COMPUTE HW-ELAPSED-SECONDS =
+034600             HW-END-SECONDS - HW-START-SECONDS + 86400
+034700     END-IF
+034800     IF HW-ELAPSED-SECONDS > HW-SLA-THRESHOLD-SECS
+034900         SET HW-WARNING-YES TO TRUE
+035000         DISPLAY "** WARNING ** HELLO elapsed "
+035100             HW-ELAPSED-SECONDS " seconds, exceeds SLA threshold "
+035200             HW-SLA-THRESHOLD-SECS " seconds"
+035300     END-IF.
+035400 6000-EXIT.
+035500     EXIT.
+035600
+035650*===============================================================
+035660* 6500-RESOLVE-RC - resolve the final RETURN-CODE from the
+035670* warning/abort switches set by the checks above, ahead of
+035680* writing the run log and checkpoint so both reflect the real
+035690* outcome of this run.
+035695*===============================================================
+035700 6500-RESOLVE-RC.
+035710     EVALUATE TRUE
+035720         WHEN HW-ABORT-YES
+035730             MOVE 8 TO HW-RETURN-CODE
+035740         WHEN HW-WARNING-YES
+035750             MOVE 4 TO HW-RETURN-CODE
+035760         WHEN OTHER
+035770             MOVE 0 TO HW-RETURN-CODE
+035780     END-EVALUATE.
+035790 6500-EXIT.
+035795     EXIT.
+035796
+035797*===============================================================
+035798* 7000-WRITE-RUNLOG - one record per execution: job name, run
+035900* timestamp, RC, which CH-marker blocks this load module has,
+036000* build tag and reconciliation status.
+036100*===============================================================
+036200 7000-WRITE-RUNLOG.
+036300     IF HW-CANPARM-AVAIL
+036400         MOVE CANP-JOB-NAME TO CANL-JOB-NAME
+036500     ELSE
+036600         MOVE 'HELLO   '   TO CANL-JOB-NAME
+036700     END-IF
+036800     MOVE HW-RUN-DATE           TO CANL-RUN-DATE
+036900     MOVE HW-START-TIME         TO CANL-RUN-TIME
+037000     MOVE CANC-ENVIRONMENT-CODE TO CANL-ENVIRONMENT-CODE
+037100     MOVE HW-CH101-PRESENT-SW   TO CANL-CH101-PRESENT
+037200     MOVE HW-CH102-PRESENT-SW   TO CANL-CH102-PRESENT
+037300     MOVE HW-CH105-PRESENT-SW   TO CANL-CH105-PRESENT
+037400     MOVE HW-MODULE-BUILD-TAG   TO CANL-BUILD-TAG
+037410     MOVE CANP-JENKINS-BUILD-NUM    TO CANL-JENKINS-BUILD-NUM
+037420     MOVE CANP-GIT-COMMIT-SHA       TO CANL-GIT-COMMIT-SHA
+037430     MOVE CANP-PROMOTION-TIMESTAMP  TO CANL-PROMOTION-TIMESTAMP
+037500     OPEN EXTEND CANLOG-FILE
+037600     IF HW-CANLOG-STATUS NOT = '00'
+037700         CLOSE CANLOG-FILE
+037800         OPEN OUTPUT CANLOG-FILE
+037900     END-IF
+038000     MOVE HW-RETURN-CODE TO CANL-RETURN-CODE
+038100     WRITE CANL-LOG-RECORD
+038150     IF HW-CANLOG-STATUS NOT = '00'
+038160         SET HW-ABORT-YES TO TRUE
+038170         MOVE 8 TO HW-RETURN-CODE
+038180         DISPLAY "** CANLOG WRITE FAILED ** status "
+038190             HW-CANLOG-STATUS
+038195     END-IF
+038200     CLOSE CANLOG-FILE.
+038300 7000-EXIT.
+038400     EXIT.
+038500
+038600*===============================================================
+038700* 7100-WRITE-PERFLOG - elapsed-run-time record for this run.
+038800*===============================================================
+038900 7100-WRITE-PERFLOG.
+039000     IF HW-CANPARM-AVAIL
+039100         MOVE CANP-JOB-NAME TO CANF-JOB-NAME
+039200     ELSE
+039300         MOVE 'HELLO   '   TO CANF-JOB-NAME
+039400     END-IF
+039500     MOVE HW-RUN-DATE         TO CANF-RUN-DATE
+039600     MOVE HW-START-TIME       TO CANF-START-TIME
+039700     MOVE HW-END-TIME         TO CANF-END-TIME
+039800     MOVE HW-ELAPSED-SECONDS  TO CANF-ELAPSED-SECONDS
+039900     MOVE HW-SLA-THRESHOLD-SECS TO CANF-SLA-THRESHOLD-SECS
+040000     IF HW-ELAPSED-SECONDS > HW-SLA-THRESHOLD-SECS
+040100         SET CANF-SLA-EXCEEDED-YES TO TRUE
+040200     ELSE
+040300         SET CANF-SLA-EXCEEDED-NO  TO TRUE
+040400     END-IF
+040500     OPEN EXTEND CANPERF-FILE
+040600     IF HW-CANPERF-STATUS NOT = '00'
+040700         CLOSE CANPERF-FILE
+040800         OPEN OUTPUT CANPERF-FILE
+040900     END-IF
+041000     WRITE CANF-PERF-RECORD
+041050     IF HW-CANPERF-STATUS NOT = '00'
+041060         SET HW-ABORT-YES TO TRUE
+041070         MOVE 8 TO HW-RETURN-CODE
+041080         DISPLAY "** CANPERF WRITE FAILED ** status "
+041090             HW-CANPERF-STATUS
+041095     END-IF
+041100     CLOSE CANPERF-FILE.
+041200 7100-EXIT.
+041300     EXIT.
+041400
+041500*===============================================================
+041600* 7200-WRITE-CHECKPOINT - written to the next GDG generation of
+041700* the checkpoint base on every run, passing or not, since the
+041750* JCL catalogs that generation unconditionally; stamping
+041760* CANK-STATUS good or bad on every generation means an empty
+041770* generation can never be mistaken for a valid checkpoint, and
+041800* operations can restart the batch window after this step only
+041850* when the latest generation shows CANK-STATUS-GOOD.
+042000*===============================================================
+042100 7200-WRITE-CHECKPOINT.
+042200     IF HW-CANPARM-AVAIL
+042400         MOVE CANP-JOB-NAME TO CANK-JOB-NAME
+042500     ELSE
+042600         MOVE 'HELLO   '   TO CANK-JOB-NAME
+042700     END-IF
+042800     MOVE HW-RUN-DATE    TO CANK-CHECKPOINT-DATE
+042900     MOVE HW-END-TIME    TO CANK-CHECKPOINT-TIME
+043000     MOVE 'HELLO   '     TO CANK-STEP-NAME
+043050     IF HW-RETURN-CODE = ZERO
+043060         SET CANK-STATUS-GOOD TO TRUE
+043070     ELSE
+043080         SET CANK-STATUS-BAD TO TRUE
+043090     END-IF
+043200     OPEN OUTPUT CANCKPT-FILE
+043300     WRITE CANK-CHECKPOINT-RECORD
+043350     IF HW-CANCKPT-STATUS NOT = '00'
+043360         SET HW-ABORT-YES TO TRUE
+043370         MOVE 8 TO HW-RETURN-CODE
+043380         DISPLAY "** CANCKPT WRITE FAILED ** status "
+043390             HW-CANCKPT-STATUS
+043395     END-IF
+043400     CLOSE CANCKPT-FILE.
+043600 7200-EXIT.
+043700     EXIT.
+043800
+043900*===============================================================
+044000* 9999-TERMINATE - hand the resolved RETURN-CODE back to the
+044100* operating system so downstream JCL steps can COND= around a
+044200* bad canary run.
+044300*===============================================================
+044400 9999-TERMINATE.
+044500     MOVE HW-RETURN-CODE TO RETURN-CODE.
+044600 9999-EXIT.
+044700     EXIT.
