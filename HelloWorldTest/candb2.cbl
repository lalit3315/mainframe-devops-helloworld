@@ -0,0 +1,72 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CANDB2.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* Canary dependency check - DB2 connectivity.
+000900* CALLed by HELLO as part of the pipeline-verification
+001000* subsystem.
+001100*
+001200* This shop's production build of CANDB2 issues an
+001300* EXEC SQL CONNECT / EXEC SQL SET CONNECTION against the
+001400* subsystem named in CANDB2-SUBSYS and reports SQLCODE back in
+001500* CANH-STATUS-CODE.  EXEC SQL is precompiler-dependent and is
+001600* deliberately kept out of this member so it builds the same
+001700* way on every workstation; the connectivity result here is
+001800* read from a one-byte status indicator (ddname CANDB2P) that
+001900* the DB2-aware build step refreshes ahead of the canary run.
+002000*---------------------------------------------------------------
+002100* MODIFICATION HISTORY
+002200*   DATE        INIT  DESCRIPTION
+002300*   ----------  ----  ------------------------------------------
+002400*   2026-08-09  LK    Initial version.
+002500*===============================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT CANDB2P-FILE ASSIGN TO "CANDB2P"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WK-CANDB2P-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CANDB2P-FILE
+003600     RECORDING MODE IS F.
+003700 01  CANDB2P-REC.
+003800     05  CANDB2P-SUBSYS       PIC X(04).
+003900     05  CANDB2P-CONNECT-IND  PIC X(01).
+004000         88  CANDB2P-CONNECT-OK   VALUE 'Y'.
+004100         88  CANDB2P-CONNECT-BAD  VALUE 'N'.
+004200
+004300 WORKING-STORAGE SECTION.
+004400 77  WK-CANDB2P-STATUS        PIC X(02) VALUE SPACES.
+004500
+004600 LINKAGE SECTION.
+004700     COPY CANCHK.
+004800
+004900 PROCEDURE DIVISION USING CANH-CHECK-RESULT.
+005000*===============================================================
+005100* 0000-MAINLINE
+005200*===============================================================
+005300 0000-MAINLINE.
+005400     OPEN INPUT CANDB2P-FILE
+005500     IF WK-CANDB2P-STATUS = '00'
+005600         READ CANDB2P-FILE
+005700         IF WK-CANDB2P-STATUS = '00' AND CANDB2P-CONNECT-OK
+005800             MOVE 00 TO CANH-STATUS-CODE
+005900             MOVE 'DB2 connectivity check passed'
+006000                 TO CANH-STATUS-MESSAGE
+006100         ELSE
+006200             MOVE 08 TO CANH-STATUS-CODE
+006300             MOVE 'DB2 connectivity check failed'
+006400                 TO CANH-STATUS-MESSAGE
+006500         END-IF
+006600         CLOSE CANDB2P-FILE
+006700     ELSE
+006800         MOVE 04 TO CANH-STATUS-CODE
+006900         MOVE 'DB2 connectivity indicator CANDB2P not available'
+007000             TO CANH-STATUS-MESSAGE
+007100     END-IF
+007200     GOBACK.
