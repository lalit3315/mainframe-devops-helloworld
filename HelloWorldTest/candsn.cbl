@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CANDSN.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* Canary dependency check - required input dataset present.
+000900* CALLed by HELLO as part of the pipeline-verification
+001000* subsystem.  Attempts to OPEN INPUT the dataset assigned to
+001100* ddname CANINDSN; a successful open (and close) means the
+001200* batch window's required input dataset is available.
+001300*---------------------------------------------------------------
+001400* MODIFICATION HISTORY
+001500*   DATE        INIT  DESCRIPTION
+001600*   ----------  ----  ------------------------------------------
+001700*   2026-08-09  LK    Initial version.
+001800*===============================================================
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT CANDSN-FILE ASSIGN TO "CANINDSN"
+002300         ORGANIZATION IS LINE SEQUENTIAL
+002400         FILE STATUS IS WK-CANDSN-STATUS.
+002500
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  CANDSN-FILE
+002900     RECORDING MODE IS F.
+003000 01  CANDSN-REC               PIC X(80).
+003100
+003200 WORKING-STORAGE SECTION.
+003300 77  WK-CANDSN-STATUS         PIC X(02) VALUE SPACES.
+003400
+003500 LINKAGE SECTION.
+003600     COPY CANCHK.
+003700
+003800 PROCEDURE DIVISION USING CANH-CHECK-RESULT.
+003900*===============================================================
+004000* 0000-MAINLINE
+004100*===============================================================
+004200 0000-MAINLINE.
+004300     OPEN INPUT CANDSN-FILE
+004400     IF WK-CANDSN-STATUS = '00'
+004500         CLOSE CANDSN-FILE
+004600         MOVE 00 TO CANH-STATUS-CODE
+004700         MOVE 'input dataset CANINDSN is present'
+004800             TO CANH-STATUS-MESSAGE
+004900     ELSE
+005000         MOVE 08 TO CANH-STATUS-CODE
+005100         MOVE 'required input dataset CANINDSN is missing'
+005200             TO CANH-STATUS-MESSAGE
+005300     END-IF
+005400     GOBACK.
