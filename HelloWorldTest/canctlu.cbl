@@ -0,0 +1,226 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     CANCTLU.
+000300 AUTHOR.         LALIT KAPILA.
+000400 INSTALLATION.   DBB-JENKINS-DEMO.
+000500 DATE-WRITTEN.   2026-08-09.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* HELLO control-file maintenance utility.
+000900*
+001000* Reads proposed new banner text, environment code and
+001100* effective date from ddname SYSIN, validates them, and
+001200* rewrites the HELLO control record (ddname CANCTL) only if
+001300* every field checks out - so ops can change the canary's
+001400* displayed message and target environment through a
+001500* controlled batch utility instead of hand-editing CANCTL.
+001600*
+001700* Validation performed:
+001800*   - environment code must be one of DEV, TEST, PROD
+001900*   - effective date must be a valid YYYYMMDD calendar date
+002000*   - banner text must not be entirely blank
+002100*
+002200* RETURN-CODE: 00 control record rewritten, 08 rejected - the
+002300* old CANCTL record (if any) is left untouched on a rejection.
+002400*---------------------------------------------------------------
+002500* MODIFICATION HISTORY
+002600*   DATE        INIT  DESCRIPTION
+002700*   ----------  ----  ------------------------------------------
+002800*   2026-08-09  LK    Initial version.
+002900*   2026-08-09  LK    Reject non-numeric effective dates before
+003000*                     validating them instead of trusting SYSIN;
+003100*                     check the CANCTL write status so a failed
+003200*                     rewrite is reported as RETURN-CODE 8 too.
+003300*===============================================================
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT CANCTLU-IN-FILE ASSIGN TO "SYSIN"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WK-SYSIN-STATUS.
+004000
+004100     SELECT CANCTL-FILE ASSIGN TO "CANCTL"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WK-CANCTL-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CANCTLU-IN-FILE
+004800     RECORDING MODE IS F.
+004900 01  CANU-REQUEST-RECORD.
+005000     05  CANU-BANNER-TEXT         PIC X(60).
+005100     05  CANU-ENVIRONMENT-CODE    PIC X(04).
+005200     05  CANU-EFFECTIVE-DATE      PIC 9(08).
+005300     05  FILLER                   PIC X(10).
+005400
+005500 FD  CANCTL-FILE
+005600     RECORDING MODE IS F.
+005700     COPY CANCTLR.
+005800
+005900 WORKING-STORAGE SECTION.
+006000*---------------------------------------------------------------
+006100* File status and switches
+006200*---------------------------------------------------------------
+006300 77  WK-SYSIN-STATUS          PIC X(02) VALUE SPACES.
+006400 77  WK-CANCTL-STATUS         PIC X(02) VALUE SPACES.
+006500 77  WK-VALID-SW              PIC X(01) VALUE 'Y'.
+006600     88  WK-VALID             VALUE 'Y'.
+006700     88  WK-INVALID           VALUE 'N'.
+006800
+006900*---------------------------------------------------------------
+007000* Calendar-date validation work areas
+007100*---------------------------------------------------------------
+007200 01  WK-DATE-PARTS            PIC 9(08).
+007300 01  WK-DATE-PARTS-GROUP REDEFINES WK-DATE-PARTS.
+007400     05  WK-DATE-YYYY         PIC 9(04).
+007500     05  WK-DATE-MM           PIC 9(02).
+007600     05  WK-DATE-DD           PIC 9(02).
+007700 77  WK-DAYS-IN-MONTH         PIC 9(02).
+007800
+007900 01  WK-MONTH-TABLE VALUE
+008000     '312831303130313130313031'.
+008100     05  WK-MONTH-DAYS OCCURS 12 TIMES PIC 9(02).
+008200
+008300 PROCEDURE DIVISION.
+008400*===============================================================
+008500* 0000-MAINLINE
+008600*===============================================================
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+008900     PERFORM 2000-READ-REQUEST     THRU 2000-EXIT
+009000     PERFORM 3000-VALIDATE-REQUEST THRU 3000-EXIT
+009100     PERFORM 4000-COMMIT-REQUEST   THRU 4000-EXIT
+009200     PERFORM 9999-TERMINATE        THRU 9999-EXIT
+009300     STOP RUN.
+009400
+009500*===============================================================
+009600* 1000-INITIALIZE
+009700*===============================================================
+009800 1000-INITIALIZE.
+009900     MOVE ZERO  TO RETURN-CODE
+010000     SET WK-VALID TO TRUE.
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400*===============================================================
+010500* 2000-READ-REQUEST - read the proposed new control record from
+010600* SYSIN.
+010700*===============================================================
+010800 2000-READ-REQUEST.
+010900     OPEN INPUT CANCTLU-IN-FILE
+011000     IF WK-SYSIN-STATUS = '00'
+011100         READ CANCTLU-IN-FILE INTO CANU-REQUEST-RECORD
+011200         IF WK-SYSIN-STATUS NOT = '00'
+011300             SET WK-INVALID TO TRUE
+011400             DISPLAY "CANCTLU - no request record on SYSIN"
+011500         END-IF
+011600         CLOSE CANCTLU-IN-FILE
+011700     ELSE
+011800         SET WK-INVALID TO TRUE
+011900         DISPLAY "CANCTLU - unable to open SYSIN"
+012000     END-IF.
+012100 2000-EXIT.
+012200     EXIT.
+012300
+012400*===============================================================
+012500* 3000-VALIDATE-REQUEST - environment code and effective date.
+012600*===============================================================
+012700 3000-VALIDATE-REQUEST.
+012800     IF WK-VALID
+012900         IF CANU-BANNER-TEXT = SPACES
+013000             SET WK-INVALID TO TRUE
+013100             DISPLAY "CANCTLU - rejected: banner text is blank"
+013200         END-IF
+013300     END-IF
+013400     IF WK-VALID
+013500         IF CANU-ENVIRONMENT-CODE NOT = 'DEV '
+013600             AND CANU-ENVIRONMENT-CODE NOT = 'TEST'
+013700             AND CANU-ENVIRONMENT-CODE NOT = 'PROD'
+013800             SET WK-INVALID TO TRUE
+013900             DISPLAY "CANCTLU - rejected: invalid environment "
+014000                 CANU-ENVIRONMENT-CODE
+014100         END-IF
+014200     END-IF
+014300     IF WK-VALID
+014400         PERFORM 3100-VALIDATE-DATE THRU 3100-EXIT
+014500     END-IF.
+014600 3000-EXIT.
+014700     EXIT.
+014800
+014900*===============================================================
+015000* 3100-VALIDATE-DATE - CANU-EFFECTIVE-DATE must be a real
+015100* YYYYMMDD calendar date (month 01-12, day valid for that
+015200* month; a simple leap-year rule covers February).  The field
+015300* comes from ops-supplied SYSIN, so it is proven numeric before
+015400* any comparison or arithmetic is done against it.
+015500*===============================================================
+015600 3100-VALIDATE-DATE.
+015700     IF CANU-EFFECTIVE-DATE NOT NUMERIC
+015800         SET WK-INVALID TO TRUE
+015900         DISPLAY "CANCTLU - rejected: effective date is not "
+016000             "numeric"
+016100     ELSE
+016200         MOVE CANU-EFFECTIVE-DATE TO WK-DATE-PARTS
+016300         IF WK-DATE-MM < 1 OR WK-DATE-MM > 12
+016400             SET WK-INVALID TO TRUE
+016500             DISPLAY "CANCTLU - rejected: invalid month in "
+016600                 CANU-EFFECTIVE-DATE
+016700         ELSE
+016800             MOVE WK-MONTH-DAYS (WK-DATE-MM) TO WK-DAYS-IN-MONTH
+016900             IF WK-DATE-MM = 2
+017000                 AND FUNCTION MOD (WK-DATE-YYYY, 4) = 0
+017100                 AND (FUNCTION MOD (WK-DATE-YYYY, 100) NOT = 0
+017200                     OR FUNCTION MOD (WK-DATE-YYYY, 400) = 0)
+017300                 MOVE 29 TO WK-DAYS-IN-MONTH
+017400             END-IF
+017500             IF WK-DATE-DD < 1 OR WK-DATE-DD > WK-DAYS-IN-MONTH
+017600                 SET WK-INVALID TO TRUE
+017700                 DISPLAY "CANCTLU - rejected: invalid day in "
+017800                     CANU-EFFECTIVE-DATE
+017900             END-IF
+018000         END-IF
+018100     END-IF.
+018200 3100-EXIT.
+018300     EXIT.
+018400
+018500*===============================================================
+018600* 4000-COMMIT-REQUEST - rewrite CANCTL only when the request
+018700* validated cleanly; a failed OPEN or WRITE is reported as a
+018800* rejection too, so a dataset-full condition cannot masquerade
+018900* as a clean update.
+019000*===============================================================
+019100 4000-COMMIT-REQUEST.
+019200     IF WK-VALID
+019300         MOVE CANU-BANNER-TEXT      TO CANC-BANNER-TEXT
+019400         MOVE CANU-ENVIRONMENT-CODE TO CANC-ENVIRONMENT-CODE
+019500         MOVE CANU-EFFECTIVE-DATE   TO CANC-EFFECTIVE-DATE
+019600         OPEN OUTPUT CANCTL-FILE
+019700         IF WK-CANCTL-STATUS = '00'
+019800             WRITE CANC-CONTROL-RECORD
+019850             IF WK-CANCTL-STATUS = '00'
+019900                 CLOSE CANCTL-FILE
+020100                 DISPLAY "CANCTLU - control record updated"
+020200             ELSE
+020250                 CLOSE CANCTL-FILE
+020300                 MOVE 8 TO RETURN-CODE
+020400                 DISPLAY "CANCTLU - control record write "
+020500                     "failed, status " WK-CANCTL-STATUS
+020600             END-IF
+020700         ELSE
+020800             MOVE 8 TO RETURN-CODE
+020900             DISPLAY "CANCTLU - unable to open CANCTL for "
+021000                 "output, status " WK-CANCTL-STATUS
+021100         END-IF
+021200     ELSE
+021300         MOVE 8 TO RETURN-CODE
+021400         DISPLAY "CANCTLU - control record NOT updated"
+021500     END-IF.
+021600 4000-EXIT.
+021700     EXIT.
+021800
+021900*===============================================================
+022000* 9999-TERMINATE
+022100*===============================================================
+022200 9999-TERMINATE.
+022300     CONTINUE.
+022400 9999-EXIT.
+022500     EXIT.
